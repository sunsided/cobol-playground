@@ -0,0 +1,34 @@
+//READCSV  JOB (ACCTNO),'MEMBER LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Nightly batch step for the ReadCSV member load.
+//* ReadCSV takes its file assignments from the READCSV_INPUT/
+//* READCSV_REJECT/READCSV_MASTER environment variables (see
+//* src/csv.cbl, begin) rather than from DD-name file-control
+//* entries, so a plain DD statement alone does not reach the
+//* program - the variables have to be set explicitly. This step
+//* runs the load module under BPXBATCH so that STDENV below can
+//* set them; the PATH DD statements allocate the same HFS files
+//* STDENV points at, purely so the job log shows the real
+//* input/output datasets for this run.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=BPXBATCH,
+//             PARM='PGM /prod/cobol/bin/readcsv'
+//STDENV   DD   *
+READCSV_INPUT=/prod/extract/daily.csv
+READCSV_REJECT=/prod/extract/rejects.dat
+READCSV_MASTER=/prod/member/master.dat
+/*
+//INFILE   DD   PATH='/prod/extract/daily.csv',
+//             PATHOPTS=(ORDONLY)
+//REJOUT   DD   PATH='/prod/extract/rejects.dat',
+//             PATHOPTS=(OWRONLY,OCREAT,OTRUNC),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//MASTOUT  DD   PATH='/prod/member/master.dat',
+//             PATHOPTS=(ORDWR,OCREAT),
+//             PATHMODE=(SIRUSR,SIWUSR,SIRGRP)
+//STDOUT   DD   SYSOUT=*
+//STDERR   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//*
