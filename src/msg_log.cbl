@@ -0,0 +1,49 @@
+       identification division.
+       program-id. MsgLog.
+
+       environment division.
+       input-output section.
+       file-control.
+           select logFile assign to dynamic logFileName
+               organization is line sequential
+               file status is logFileStatus.
+
+       data division.
+       file section.
+       fd  logFile.
+       01  logFileRecord pic X(255).
+
+       working-storage section.
+       01  logFileName    pic X(100) value 'batch.log'.
+       01  logFileStatus  pic XX.
+       01  logTimestamp   pic X(21).
+       01  logLine        pic X(255).
+
+       linkage section.
+       01  LOG-MESSAGE    pic X(200).
+
+       procedure division using LOG-MESSAGE.
+       WriteLogEntry.
+           accept logFileName from environment 'BATCH_LOG_FILE'
+               on exception
+                   continue
+           end-accept
+
+           move function current-date to logTimestamp
+
+           open extend logFile
+           if logFileStatus not = '00'
+               open output logFile
+           end-if
+
+           move spaces to logLine
+           string
+               logTimestamp(1:8) '-' logTimestamp(9:6) ' '
+               function trim(LOG-MESSAGE) delimited by size
+               into logLine
+           end-string
+
+           display function trim(LOG-MESSAGE)
+           write logFileRecord from logLine
+           close logFile
+           goback.
