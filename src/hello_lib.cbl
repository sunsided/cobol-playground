@@ -4,8 +4,12 @@
        data division.
        linkage section.
            01 GREETING PIC X(255).
+           01 LIB-STATUS PIC XX.
+           01 LIB-VERSION PIC X(10).
 
-       procedure division using GREETING.
+       procedure division using GREETING, LIB-STATUS, LIB-VERSION.
        DisplayHello.
            display function trim(GREETING) ' from COBOL.'.
+           move '00' to LIB-STATUS.
+           move '1.1' to LIB-VERSION.
            goback.
