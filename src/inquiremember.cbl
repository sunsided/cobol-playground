@@ -0,0 +1,70 @@
+       identification division.
+       program-id. InquireMember.
+
+       environment division.
+       input-output section.
+       file-control.
+           select masterFile assign to dynamic masterFilePath
+               organization is indexed
+               access mode is random
+               record key is masterFileID
+               file status is masterFileStatus.
+
+       data division.
+       file section.
+       fd  masterFile.
+           copy memberrec
+               replacing ==MEMBER-RECORD== by ==masterFileRecord==
+                         ==MEMBER-ID==     by ==masterFileID==
+                         ==MEMBER-NAME==   by ==masterFileName==
+                         ==MEMBER-AGE==    by ==masterFileAge==
+                         ==MEMBER-SOURCE== by ==masterFileSource==.
+
+       working-storage section.
+       01  masterFilePath  pic X(100) value 'master.dat'.
+       01  masterFileStatus pic XX.
+       01  inquireID       pic X(10).
+       01  logMessage      pic X(200).
+
+       procedure division.
+       begin.
+           accept masterFilePath from environment 'INQUIRE_MASTER'
+               on exception
+                   continue
+           end-accept
+           accept inquireID from environment 'INQUIRE_ID'
+               on exception
+                   continue
+           end-accept
+           if inquireID = spaces
+               display 'Enter fileID to look up:'
+               accept inquireID from SYSIN
+           end-if
+
+           open input masterFile
+           if masterFileStatus not = '00'
+               string 'Error: Unable to open ' masterFilePath
+                      ' - file status ' masterFileStatus
+                   into logMessage
+               end-string
+               call 'MsgLog' using logMessage
+               move 16 to return-code
+               stop run
+           end-if
+
+           move inquireID to masterFileID
+           read masterFile
+               invalid key
+                   string 'No member found for fileID ' inquireID
+                       into logMessage
+                   end-string
+                   call 'MsgLog' using logMessage
+                   move 4 to return-code
+               not invalid key
+                   display 'ID     : ' masterFileID
+                   display 'Name   : ' masterFileName
+                   display 'Age    : ' masterFileAge
+                   display 'Source : ' masterFileSource
+           end-read
+           close masterFile
+           stop run.
