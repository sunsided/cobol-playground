@@ -3,8 +3,11 @@
 
        data division.
        working-storage section.
+           01 GREETING PIC X(255) VALUE "Hello, World!".
+           01 LIB-STATUS PIC XX VALUE SPACES.
+           01 LIB-VERSION PIC X(10) VALUE SPACES.
 
        procedure division.
            main.
-               call 'HelloLib'   *> Assuming 'HelloLib' is the program-id in hello_lib.cbl
+               call 'HelloLib' using GREETING, LIB-STATUS, LIB-VERSION.
                stop run.
