@@ -0,0 +1,304 @@
+       identification division.
+       program-id. MaintainMember.
+
+       environment division.
+       input-output section.
+       file-control.
+           select transFile assign to dynamic transFileName
+               organization is line sequential
+               file status is transFileStatus.
+           select masterFile assign to dynamic masterFilePath
+               organization is indexed
+               access mode is dynamic
+               record key is masterFileID
+               file status is masterFileStatus.
+           select auditFile assign to dynamic auditFileName
+               organization is line sequential
+               file status is auditFileStatus.
+
+       data division.
+       file section.
+       fd  transFile.
+       01  transFileRecord pic X(80).
+
+       fd  auditFile.
+       01  auditFileRecord pic X(200).
+
+       fd  masterFile.
+           copy memberrec
+               replacing ==MEMBER-RECORD== by ==masterFileRecord==
+                         ==MEMBER-ID==     by ==masterFileID==
+                         ==MEMBER-NAME==   by ==masterFileName==
+                         ==MEMBER-AGE==    by ==masterFileAge==
+                         ==MEMBER-SOURCE== by ==masterFileSource==.
+
+       working-storage section.
+       01  transFileName    pic X(100) value 'maint.txn'.
+       01  transFileStatus  pic XX.
+       01  masterFilePath   pic X(100) value 'master.dat'.
+       01  masterFileStatus pic XX.
+       01  endOfFile        pic X value 'N'.
+           88 eof                value 'Y'.
+           88 notEof             value 'N'.
+       01  txnAction        pic X.
+       01  txnID            pic X(10).
+       01  txnName          pic X(20).
+       01  txnAgeText       pic X(4).
+       01  txnAgeValue      pic 9(4).
+       01  txnAge           pic 99.
+       01  ageValidSwitch   pic X value 'N'.
+           88 ageIsValid        value 'Y'.
+           88 ageIsInvalid      value 'N'.
+       01  txnsApplied      pic 9(6) value 0.
+       01  txnsAdded        pic 9(6) value 0.
+       01  txnsChanged      pic 9(6) value 0.
+       01  txnsDeleted      pic 9(6) value 0.
+       01  txnsRejected     pic 9(6) value 0.
+       01  auditFileName    pic X(100).
+       01  auditFileOverride pic X(100) value spaces.
+       01  auditFileStatus  pic XX.
+       01  auditTimestamp   pic X(21).
+       01  auditBeforeName  pic X(20).
+       01  auditBeforeAge   pic X(4).
+       01  auditAfterName   pic X(20).
+       01  auditAfterAge    pic X(4).
+       01  auditLine        pic X(200).
+       01  logMessage       pic X(200).
+       01  txnDelimiterCount pic 9(2).
+
+       procedure division.
+       begin.
+           accept transFileName from environment 'MAINT_TRANS'
+               on exception
+                   continue
+           end-accept
+           accept masterFilePath from environment 'MAINT_MASTER'
+               on exception
+                   continue
+           end-accept
+           accept auditFileOverride from environment 'MAINT_AUDIT'
+               on exception
+                   continue
+           end-accept
+           if auditFileOverride not = spaces
+               move auditFileOverride to auditFileName
+           else
+               move function current-date to auditTimestamp
+               string 'audit' auditTimestamp(1:8) '.dat'
+                   delimited by size into auditFileName
+           end-if
+
+           open input transFile
+           if transFileStatus not = '00'
+               string 'Error: Unable to open ' transFileName
+                      ' - file status ' transFileStatus
+                   into logMessage
+               end-string
+               call 'MsgLog' using logMessage
+               move 16 to return-code
+               stop run
+           end-if
+
+           open i-o masterFile
+           if masterFileStatus not = '00'
+               string 'Error: Unable to open ' masterFilePath
+                      ' - file status ' masterFileStatus
+                   into logMessage
+               end-string
+               call 'MsgLog' using logMessage
+               move 16 to return-code
+               stop run
+           end-if
+
+           open extend auditFile
+           if auditFileStatus not = '00'
+               open output auditFile
+           end-if
+
+           perform until eof
+               read transFile into transFileRecord
+                   at end
+                       set eof to true
+                   not at end
+                       perform apply-transaction
+               end-read
+           end-perform
+
+           close transFile
+           close masterFile
+           close auditFile
+
+           display '===== MaintainMember Control Totals ====='
+           display 'Transactions applied  : ' txnsApplied
+           display '  Added               : ' txnsAdded
+           display '  Changed             : ' txnsChanged
+           display '  Deleted             : ' txnsDeleted
+           display '  Rejected            : ' txnsRejected
+           display '==========================================='
+
+           string 'MaintainMember complete - applied '
+                  txnsApplied ' added ' txnsAdded ' changed '
+                  txnsChanged ' deleted ' txnsDeleted ' rejected '
+                  txnsRejected
+               into logMessage
+           end-string
+           call 'MsgLog' using logMessage
+           stop run.
+
+       apply-transaction.
+           add 1 to txnsApplied
+           move 0 to txnDelimiterCount
+           inspect function trim(transFileRecord)
+               tallying txnDelimiterCount for all ','
+
+      *    A well-formed action/ID/name/age line carries exactly 3
+      *    commas; a name with an embedded delimiter would add at
+      *    least one more and throw off the field split, so it is
+      *    rejected here rather than silently misparsed into the
+      *    wrong fields.
+           if txnDelimiterCount not = 3
+               string 'Reject: malformed transaction record (expected'
+                      ' 3 delimiters, found ' txnDelimiterCount
+                      ') - ' function trim(transFileRecord)
+                   into logMessage
+               end-string
+               call 'MsgLog' using logMessage
+               add 1 to txnsRejected
+           else
+               unstring transFileRecord delimited by ','
+                   into txnAction txnID txnName txnAgeText
+               end-unstring
+               move txnID to masterFileID
+
+               evaluate txnAction
+                   when 'A'
+                       perform validate-txn-age
+                       if ageIsInvalid
+                           add 1 to txnsRejected
+                       else
+                           move spaces to auditBeforeName
+                           move spaces to auditBeforeAge
+                           move txnName to masterFileName
+                           move txnAge to masterFileAge
+                           move spaces to masterFileSource
+                           write masterFileRecord
+                               invalid key
+                                   string
+                                       'Reject: fileID already on'
+                                       ' master - ' txnID
+                                       into logMessage
+                                   end-string
+                                   call 'MsgLog' using logMessage
+                                   add 1 to txnsRejected
+                               not invalid key
+                                   add 1 to txnsAdded
+                                   move masterFileName to auditAfterName
+                                   move masterFileAge to auditAfterAge
+                                   perform write-audit-record
+                           end-write
+                       end-if
+                   when 'C'
+                       perform validate-txn-age
+                       if ageIsInvalid
+                           add 1 to txnsRejected
+                       else
+                           read masterFile
+                               invalid key
+                                   string
+                                       'Reject: fileID not on master'
+                                       ' - ' txnID
+                                       into logMessage
+                                   end-string
+                                   call 'MsgLog' using logMessage
+                                   add 1 to txnsRejected
+                               not invalid key
+                                 move masterFileName to auditBeforeName
+                                 move masterFileAge to auditBeforeAge
+                                 move txnName to masterFileName
+                                 move txnAge to masterFileAge
+                                 rewrite masterFileRecord
+                                 add 1 to txnsChanged
+                                 move masterFileName to auditAfterName
+                                 move masterFileAge to auditAfterAge
+                                 perform write-audit-record
+                           end-read
+                       end-if
+                   when 'D'
+                       read masterFile
+                           invalid key
+                               string
+                                   'Reject: fileID not on master - '
+                                   txnID
+                                   into logMessage
+                               end-string
+                               call 'MsgLog' using logMessage
+                               add 1 to txnsRejected
+                           not invalid key
+                               move masterFileName to auditBeforeName
+                               move masterFileAge to auditBeforeAge
+                               delete masterFile record
+                                   invalid key
+                                       string
+                                           'Reject: delete failed - '
+                                           txnID
+                                           into logMessage
+                                       end-string
+                                       call 'MsgLog' using logMessage
+                                       add 1 to txnsRejected
+                                   not invalid key
+                                       add 1 to txnsDeleted
+                                       move spaces to auditAfterName
+                                       move spaces to auditAfterAge
+                                       perform write-audit-record
+                               end-delete
+                       end-read
+                   when other
+                       string 'Reject: unknown action code - '
+                              txnAction
+                           into logMessage
+                       end-string
+                       call 'MsgLog' using logMessage
+                       add 1 to txnsRejected
+               end-evaluate
+           end-if.
+
+       validate-txn-age.
+           set ageIsInvalid to true
+           if function trim(txnAgeText) is not numeric
+               string 'Reject: non-numeric age - ' txnID
+                   into logMessage
+               end-string
+               call 'MsgLog' using logMessage
+           else
+               move function numval(txnAgeText) to txnAgeValue
+               evaluate true
+                   when txnAgeValue = 0
+                       string 'Reject: age unknown (00) - ' txnID
+                           into logMessage
+                       end-string
+                       call 'MsgLog' using logMessage
+                   when txnAgeValue > 99
+                       string 'Reject: age out of range - ' txnID
+                           into logMessage
+                       end-string
+                       call 'MsgLog' using logMessage
+                   when other
+                       move txnAgeValue to txnAge
+                       set ageIsValid to true
+               end-evaluate
+           end-if.
+
+       write-audit-record.
+           move function current-date to auditTimestamp
+           move spaces to auditLine
+           string
+               auditTimestamp(1:8) '-' auditTimestamp(9:6) ','
+               txnAction delimited by size ','
+               txnID delimited by size ','
+               function trim(auditBeforeName) delimited by size ','
+               function trim(auditBeforeAge) delimited by size ','
+               function trim(auditAfterName) delimited by size ','
+               function trim(auditAfterAge) delimited by size
+               into auditLine
+           end-string
+           write auditFileRecord from auditLine.
