@@ -0,0 +1,14 @@
+      *----------------------------------------------------------
+      * Common member record layout - fileID/fileName/fileAge
+      * plus the source-file tag carried since the multi-file
+      * consolidation run. Shared across the ReadCSV load, the
+      * WriteCSV export, and the master-file maintenance/inquiry
+      * programs built against it. COPY this with REPLACING to
+      * pick up whatever record name and field prefix the calling
+      * program already uses.
+      *----------------------------------------------------------
+       01  MEMBER-RECORD.
+           02 MEMBER-ID       pic X(10).
+           02 MEMBER-NAME     pic X(20).
+           02 MEMBER-AGE      pic 99.
+           02 MEMBER-SOURCE   pic X(30).
