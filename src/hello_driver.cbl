@@ -5,11 +5,61 @@
        configuration section.
        special-names.
            call-convention 1 is dynamic-call.
+       input-output section.
+       file-control.
+           select paramFile assign to dynamic paramFileName
+               organization is line sequential
+               file status is paramFileStatus.
 
        data division.
+       file section.
+       fd  paramFile.
+           01 paramFileRecord PIC X(255).
+
        working-storage section.
+           01 paramFileName PIC X(100) VALUE "hello.parm".
+           01 paramFileStatus PIC XX.
            01 GREETING PIC X(255) VALUE "Hello, World!".
+           01 LIB-STATUS PIC XX VALUE SPACES.
+           01 LIB-VERSION PIC X(10) VALUE SPACES.
+           01 EXPECTED-LIB-VERSION PIC X(10) VALUE "1.1".
+           01 LOG-MESSAGE PIC X(200).
 
        procedure division.
-           call 'HelloLib' using GREETING.
+       begin.
+           accept paramFileName from environment 'HELLO_PARM_FILE'
+               on exception
+                   continue
+           end-accept
+
+           open input paramFile
+           if paramFileStatus = '00'
+               read paramFile into paramFileRecord
+                   at end
+                       continue
+                   not at end
+                       move paramFileRecord to GREETING
+               end-read
+               close paramFile
+           else
+               display 'No parameter file found - enter greeting:'
+               accept GREETING from SYSIN
+           end-if
+
+           call 'HelloLib' using GREETING, LIB-STATUS, LIB-VERSION.
+           if LIB-VERSION not = EXPECTED-LIB-VERSION
+               string 'Warning: HelloLib version mismatch - expected '
+                      EXPECTED-LIB-VERSION ' got ' LIB-VERSION
+                   into LOG-MESSAGE
+               end-string
+               call 'MsgLog' using LOG-MESSAGE
+           end-if
+           if LIB-STATUS = '00'
+               move 'HelloLib completed successfully.' to LOG-MESSAGE
+           else
+               string 'HelloLib reported an error: ' LIB-STATUS
+                   into LOG-MESSAGE
+               end-string
+           end-if
+           call 'MsgLog' using LOG-MESSAGE.
            stop run.
