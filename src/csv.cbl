@@ -2,49 +2,803 @@
        program-id. ReadCSV.
 
        environment division.
+       configuration section.
+       special-names.
+           call-convention 1 is dynamic-call.
        input-output section.
        file-control.
-           select inputFile assign to 'example.csv'
-               organization is line sequential.
+           select inputFile assign to dynamic inputFileName
+               organization is line sequential
+               file status is inputFileStatus.
+           select rejectFile assign to dynamic rejectFilePath
+               organization is line sequential
+               file status is rejectFileStatus.
+           select masterFile assign to dynamic masterFilePath
+               organization is indexed
+               access mode is dynamic
+               record key is masterFileID
+               file status is masterFileStatus.
+           select sortWorkFile assign to 'sortwork.tmp'.
+           select checkpointFile assign to 'checkpoint.dat'
+               organization is line sequential
+               file status is checkpointFileStatus.
+           select ageSummaryFile assign to dynamic ageSummaryFileName
+               organization is line sequential
+               file status is ageSummaryFileStatus.
 
        data division.
        file section.
        fd  inputFile.
        01  inputFileRecord pic X(100).
 
+       sd  sortWorkFile.
+       01  sortWorkRecord.
+           02 sortWorkKey    pic X(10).
+           02 sortWorkSource pic X(30).
+           02 sortWorkLine   pic X(100).
+
+       fd  masterFile.
+           copy memberrec
+               replacing ==MEMBER-RECORD== by ==masterFileRecord==
+                         ==MEMBER-ID==     by ==masterFileID==
+                         ==MEMBER-NAME==   by ==masterFileName==
+                         ==MEMBER-AGE==    by ==masterFileAge==
+                         ==MEMBER-SOURCE== by ==masterFileSource==.
+
+       fd  rejectFile.
+       01  rejectFileRecord.
+           02 rejectFileID    pic X(10).
+           02 rejectDelim1    pic X value ','.
+           02 rejectFileName  pic X(20).
+           02 rejectDelim2    pic X value ','.
+           02 rejectRawAge    pic X(4).
+           02 rejectDelim3    pic X value ','.
+           02 rejectReason    pic X(20).
+           02 rejectDelim4    pic X value ','.
+           02 rejectSource    pic X(30).
+
+       fd  checkpointFile.
+       01  checkpointFileRecord.
+           02 checkpointRecSource pic X(30).
+           02 checkpointDelim     pic X value ','.
+           02 checkpointRecID     pic X(10).
+
+       fd  ageSummaryFile.
+       01  ageSummaryFileRecord pic X(60).
+
        working-storage section.
+       01  inputFileName   pic X(100) value 'example.csv'.
+       01  inputFileStatus pic XX.
+       01  rejectFilePath  pic X(100) value 'reject.dat'.
+       01  rejectFileStatus pic XX.
+       01  masterFilePath  pic X(100) value 'master.dat'.
        01  endOfFile       pic X value 'N'.
            88 eof                value 'Y'.
            88 notEof             value 'N'.
-       01  fileRecord.
-           02 fileID       pic X(10).
-           02 fileName     pic X(20).
-           02 fileAge      pic 99.
+           copy memberrec
+               replacing ==MEMBER-RECORD== by ==fileRecord==
+                         ==MEMBER-ID==     by ==fileID==
+                         ==MEMBER-NAME==   by ==fileName==
+                         ==MEMBER-AGE==    by ==fileAge==
+                         ==MEMBER-SOURCE== by ==fileSource==.
        01  fieldDelimiter  pic X value ','.
+       01  csvFieldTable.
+           02 csvField     pic X(40) occurs 10 times.
+       01  csvFieldIndex   pic 9(2).
+       01  csvFieldPos     pic 9(4).
+       01  csvLineLength   pic 9(4).
+       01  csvPos          pic 9(4).
+       01  csvChar         pic X.
+       01  csvQuoteSwitch  pic X value 'N'.
+           88 csvInQuotes        value 'Y'.
+           88 csvNotInQuotes     value 'N'.
+       01  csvOverflowSwitch pic X value 'N'.
+           88 csvLineOverflowed  value 'Y'.
+       01  ageText         pic X(4).
+       01  ageValue        pic 9(4).
+       01  recordsRead     pic 9(6) value 0.
+       01  recordsAccepted pic 9(6) value 0.
+       01  recordsRejected pic 9(6) value 0.
+       01  sumOfAges       pic 9(8) value 0.
+       01  averageAge      pic 9(3)v99.
+       01  ageBracketUnder18 pic 9(6) value 0.
+       01  ageBracket18to64  pic 9(6) value 0.
+       01  ageBracket65plus  pic 9(6) value 0.
+       01  masterFileStatus pic XX.
+       01  headerRowSwitch  pic X value 'Y'.
+           88 headerRowPending    value 'Y'.
+           88 headerRowHandled    value 'N'.
+       01  seenIDTable.
+           02 seenID       pic X(10) occurs 5000 times.
+       01  seenIDCount     pic 9(6) value 0.
+       01  seenIDIndex     pic 9(6).
+       01  duplicateSwitch pic X value 'N'.
+           88 isDuplicateID       value 'Y'.
+           88 isNotDuplicateID    value 'N'.
+       01  seenIDTableFullSwitch pic X value 'N'.
+           88 seenIDTableFullWarned value 'Y'.
+       01  sortOptionSwitch pic X value 'N'.
+           88 sortEnabled        value 'Y'.
+           88 sortDisabled       value 'N'.
+       01  sortDoneSwitch   pic X value 'N'.
+           88 sortDone            value 'Y'.
+       01  inputFileList    pic X(500).
+       01  inputFileTable.
+           02 inputFileEntry pic X(100) occurs 10 times.
+       01  inputFileTableCount pic 9(2) value 0.
+       01  inputFileTableIndex pic 9(2).
+       01  sourceFileName   pic X(30).
+       01  checkpointFileStatus pic XX.
+       01  checkpointOptionSwitch pic X value 'N'.
+           88 checkpointEnabled  value 'Y'.
+       01  checkpointIntervalText pic X(6).
+       01  checkpointInterval pic 9(6) value 1000.
+       01  checkpointRecordsSinceLast pic 9(6) value 0.
+       01  restartOptionSwitch pic X value 'N'.
+           88 restartEnabled     value 'Y'.
+       01  checkpointSourceFile pic X(30).
+       01  checkpointLastID   pic X(10).
+       01  restartSkipSwitch  pic X value 'N'.
+           88 restartSkipActive  value 'Y'.
+           88 restartSkipDone    value 'N'.
+       01  logMessage         pic X(200).
+       01  trailerSwitch      pic X value 'N'.
+           88 trailerFound        value 'Y'.
+       01  expectedRecordCount pic 9(6) value 0.
+       01  trailerCountValue  pic 9(6).
+       01  headerRowsSkipped  pic 9(6) value 0.
+       01  delimiterOverride  pic X value space.
+       01  delimiterCommaCount     pic 9(4).
+       01  delimiterSemicolonCount pic 9(4).
+       01  nameWordSwitch     pic X value 'Y'.
+           88 nameAtWordStart     value 'Y'.
+           88 nameInWord          value 'N'.
+       01  nameLength         pic 9(4).
+       01  namePos            pic 9(4).
+       01  nameChar           pic X.
+       01  ageSummaryFileName   pic X(100) value 'agesummary.csv'.
+       01  ageSummaryFileStatus pic XX.
+       01  ageSummaryLine       pic X(60).
+       01  jobStartTimestamp  pic X(21).
+       01  jobEndTimestamp    pic X(21).
+       01  jobStartSeconds    pic 9(8).
+       01  jobEndSeconds      pic 9(8).
+       01  jobElapsedSeconds  pic 9(8).
+       01  elapsedHours       pic 9(4).
+       01  elapsedMinutes     pic 9(2).
+       01  elapsedSecs        pic 9(2).
 
        procedure division.
        begin.
+           move function current-date to jobStartTimestamp
+           accept inputFileName from environment 'READCSV_INPUT'
+               on exception
+                   continue
+           end-accept
+           accept rejectFilePath from environment 'READCSV_REJECT'
+               on exception
+                   continue
+           end-accept
+           accept masterFilePath from environment 'READCSV_MASTER'
+               on exception
+                   continue
+           end-accept
+           accept sortOptionSwitch from environment 'READCSV_SORT'
+               on exception
+                   continue
+           end-accept
+           accept checkpointOptionSwitch from
+               environment 'READCSV_CHECKPOINT'
+               on exception
+                   continue
+           end-accept
+           accept checkpointIntervalText from
+               environment 'READCSV_CHECKPOINT_INTERVAL'
+               on exception
+                   continue
+           end-accept
+           if function trim(checkpointIntervalText) is numeric
+               and checkpointIntervalText > 0
+               move checkpointIntervalText to checkpointInterval
+           end-if
+           accept restartOptionSwitch from environment 'READCSV_RESTART'
+               on exception
+                   continue
+           end-accept
+           accept delimiterOverride from environment 'READCSV_DELIMITER'
+               on exception
+                   continue
+           end-accept
+           accept ageSummaryFileName from
+               environment 'READCSV_AGESUMMARY'
+               on exception
+                   continue
+           end-accept
+           if restartEnabled and sortEnabled
+               display 'Warning: restart is not supported together'
+                       ' with the sort option - ignoring restart'
+               move 'N' to restartOptionSwitch
+           end-if
+           if restartEnabled
+               perform load-checkpoint
+           end-if
+           perform build-input-file-list
+           if delimiterOverride not = space
+               move delimiterOverride to fieldDelimiter
+           else
+               perform detect-delimiter
+           end-if
+           perform open-reject-file
+           perform open-master-file
+           if sortEnabled
+               sort sortWorkFile
+                   on ascending key sortWorkKey
+                   input procedure sort-input-procedure
+                   output procedure sort-output-procedure
+           else
+               perform varying inputFileTableIndex from 1 by 1
+                   until inputFileTableIndex > inputFileTableCount
+                   move inputFileEntry(inputFileTableIndex)
+                       to inputFileName
+                   move inputFileEntry(inputFileTableIndex)
+                       to sourceFileName
+                   if restartSkipActive
+                       and sourceFileName not = checkpointSourceFile
+                       display 'Restart: skipping already-processed'
+                               ' file ' sourceFileName
+                   else
+                       set headerRowPending to true
+                       move 'N' to endOfFile
+                       perform open-input-file
+                       perform until eof
+                           read inputFile into inputFileRecord
+                               at end
+                                   set eof to true
+                               not at end
+                                   if restartSkipActive
+                                       perform check-restart-skip
+                                   else
+                                       perform process-record
+                                   end-if
+                           end-read
+                       end-perform
+                       close inputFile
+                   end-if
+               end-perform
+           end-if
+           close rejectFile
+           close masterFile
+
+      *    A checkpoint whose source file or ID was never matched
+      *    against the current run's input leaves restartSkipActive
+      *    true all the way through - every file was skipped and
+      *    nothing was processed. That is a stale or mismatched
+      *    checkpoint, not a clean restart, so it is flagged as an
+      *    error rather than completing silently with zero records.
+           if restartEnabled and restartSkipActive
+               display 'Error: restart checkpoint was never matched'
+                       ' against this run''s input - source='
+                       checkpointSourceFile ' lastID=' checkpointLastID
+               move 16 to return-code
+           end-if
+
+           if checkpointEnabled and sortDisabled
+               perform clear-checkpoint
+           end-if
+           perform display-control-totals
+           perform display-elapsed-time
+           stop run.
+
+       load-checkpoint.
+           move spaces to checkpointSourceFile
+           move spaces to checkpointLastID
+           open input checkpointFile
+           if checkpointFileStatus = '00'
+               read checkpointFile into checkpointFileRecord
+                   at end
+                       continue
+                   not at end
+                       move checkpointRecSource to checkpointSourceFile
+                       move checkpointRecID to checkpointLastID
+               end-read
+               close checkpointFile
+           end-if
+           if checkpointSourceFile = spaces
+               display 'No checkpoint found - starting from'
+                       ' the beginning'
+           else
+               set restartSkipActive to true
+               display 'Restarting after checkpoint: source='
+                       checkpointSourceFile ' lastID=' checkpointLastID
+           end-if.
+
+       check-restart-skip.
+           perform split-csv-line
+           evaluate function trim(csvField(1))
+               when 'H'
+                   set headerRowHandled to true
+               when 'D'
+                   if csvField(2) = checkpointLastID
+                       set restartSkipDone to true
+                       display
+                           'Restart: resuming after checkpoint record '
+                           csvField(2)
+                   end-if
+               when other
+                   if headerRowPending
+                       set headerRowHandled to true
+                   end-if
+                   if csvField(1) = checkpointLastID
+                       set restartSkipDone to true
+                       display
+                           'Restart: resuming after checkpoint record '
+                           csvField(1)
+                   end-if
+           end-evaluate.
+
+       clear-checkpoint.
+           open output checkpointFile
+           close checkpointFile.
+
+       build-input-file-list.
+           accept inputFileList from environment 'READCSV_INPUTS'
+               on exception
+                   continue
+           end-accept
+           if inputFileList = spaces
+               move 1 to inputFileTableCount
+               move inputFileName to inputFileEntry(1)
+           else
+               move 0 to inputFileTableCount
+               unstring inputFileList delimited by ';'
+                   into inputFileEntry(1) inputFileEntry(2)
+                        inputFileEntry(3) inputFileEntry(4)
+                        inputFileEntry(5) inputFileEntry(6)
+                        inputFileEntry(7) inputFileEntry(8)
+                        inputFileEntry(9) inputFileEntry(10)
+                   tallying in inputFileTableCount
+               end-unstring
+           end-if.
+
+       detect-delimiter.
+           move ',' to fieldDelimiter
+           move inputFileEntry(1) to inputFileName
            open input inputFile
-           perform until eof
+           if inputFileStatus = '00'
                read inputFile into inputFileRecord
                    at end
-                       set eof to true
+                       continue
                    not at end
-                       perform process-record
+                       move 0 to delimiterCommaCount
+                       move 0 to delimiterSemicolonCount
+                       inspect inputFileRecord
+                           tallying delimiterCommaCount for all ','
+                       inspect inputFileRecord
+                           tallying delimiterSemicolonCount for all ';'
+                       if delimiterSemicolonCount > delimiterCommaCount
+                           move ';' to fieldDelimiter
+                       end-if
                end-read
-           end-perform
-           close inputFile
-           stop run.
+               close inputFile
+           end-if.
+
+       open-input-file.
+           open input inputFile
+           if inputFileStatus not = '00'
+               string 'Error: Unable to open ' inputFileName
+                      ' - file status ' inputFileStatus
+                   into logMessage
+               end-string
+               call 'MsgLog' using logMessage
+               move 16 to return-code
+               stop run
+           end-if.
+
+       open-reject-file.
+           open output rejectFile
+           if rejectFileStatus not = '00'
+               string 'Error: Unable to open ' rejectFilePath
+                      ' - file status ' rejectFileStatus
+                   into logMessage
+               end-string
+               call 'MsgLog' using logMessage
+               move 16 to return-code
+               stop run
+           end-if.
+
+       open-master-file.
+           open i-o masterFile
+           if masterFileStatus = '35'
+               open output masterFile
+               close masterFile
+               open i-o masterFile
+           end-if
+           if masterFileStatus not = '00'
+               string 'Error: Unable to open ' masterFilePath
+                      ' - file status ' masterFileStatus
+                   into logMessage
+               end-string
+               call 'MsgLog' using logMessage
+               move 16 to return-code
+               stop run
+           end-if.
+
+       sort-input-procedure.
+           perform varying inputFileTableIndex from 1 by 1
+               until inputFileTableIndex > inputFileTableCount
+               move inputFileEntry(inputFileTableIndex)
+                   to inputFileName
+               move inputFileEntry(inputFileTableIndex)
+                   to sourceFileName
+               set headerRowPending to true
+               move 'N' to endOfFile
+               perform open-input-file
+               perform until eof
+                   read inputFile into inputFileRecord
+                       at end
+                           set eof to true
+                       not at end
+                           perform split-csv-line
+                           evaluate function trim(csvField(1))
+                               when 'H'
+                                   set headerRowHandled to true
+                                   add 1 to headerRowsSkipped
+                                   display
+                                       'Header row detected and skipped'
+                               when 'T'
+                                   perform check-trailer-record
+                               when 'TRAILER'
+                                   perform check-trailer-record
+                               when 'D'
+                                   perform release-sort-record
+                               when other
+                                   if headerRowPending
+                                       set headerRowHandled to true
+                                       if function trim(csvField(3))
+                                               is not numeric
+                                           add 1 to headerRowsSkipped
+                                           display
+                                       'Header row detected and skipped'
+                                       else
+                                           perform release-sort-record
+                                       end-if
+                                   else
+                                       perform release-sort-record
+                                   end-if
+                           end-evaluate
+                   end-read
+               end-perform
+               close inputFile
+           end-perform.
+
+       release-sort-record.
+           if function trim(csvField(1)) = 'D'
+               move csvField(2) to sortWorkKey
+           else
+               move csvField(1) to sortWorkKey
+           end-if
+           move sourceFileName to sortWorkSource
+           move inputFileRecord to sortWorkLine
+           release sortWorkRecord.
+
+       sort-output-procedure.
+           perform until sortDone
+               return sortWorkFile
+                   at end
+                       set sortDone to true
+                   not at end
+                       move sortWorkSource to sourceFileName
+                       move sortWorkLine to inputFileRecord
+                       perform process-record
+               end-return
+           end-perform.
+
+       display-control-totals.
+           if recordsAccepted > 0
+               compute averageAge = sumOfAges / recordsAccepted
+           else
+               move 0 to averageAge
+           end-if
+           display '===== ReadCSV Control Totals ====='
+           display 'Records read     : ' recordsRead
+           display 'Records accepted : ' recordsAccepted
+           display 'Records rejected : ' recordsRejected
+           display 'Header rows skipped : ' headerRowsSkipped
+           display 'Average fileAge  : ' averageAge
+           display 'Age brackets:'
+           display '  Under 18       : ' ageBracketUnder18
+           display '  18-64          : ' ageBracket18to64
+           display '  65 and over    : ' ageBracket65plus
+           display '===================================='
+           perform write-age-summary
+           if trailerFound
+               if recordsRead = expectedRecordCount
+                   display 'Trailer count verified: '
+                           expectedRecordCount
+               else
+                   display 'ERROR: Trailer count mismatch - expected '
+                           expectedRecordCount ' but read ' recordsRead
+                   move 20 to return-code
+               end-if
+           end-if
+           string 'ReadCSV finished - read ' recordsRead
+                  ' accepted ' recordsAccepted
+                  ' rejected ' recordsRejected
+               into logMessage
+           end-string
+           call 'MsgLog' using logMessage.
+
+       display-elapsed-time.
+           move function current-date to jobEndTimestamp
+           compute jobStartSeconds =
+               function numval(jobStartTimestamp(9:2)) * 3600
+               + function numval(jobStartTimestamp(11:2)) * 60
+               + function numval(jobStartTimestamp(13:2))
+           compute jobEndSeconds =
+               function numval(jobEndTimestamp(9:2)) * 3600
+               + function numval(jobEndTimestamp(11:2)) * 60
+               + function numval(jobEndTimestamp(13:2))
+           if jobEndSeconds >= jobStartSeconds
+               compute jobElapsedSeconds =
+                   jobEndSeconds - jobStartSeconds
+           else
+               compute jobElapsedSeconds =
+                   jobEndSeconds - jobStartSeconds + 86400
+           end-if
+           compute elapsedHours = jobElapsedSeconds / 3600
+           compute elapsedMinutes =
+               (jobElapsedSeconds - elapsedHours * 3600) / 60
+           compute elapsedSecs =
+               jobElapsedSeconds - elapsedHours * 3600
+               - elapsedMinutes * 60
+           display 'Job started : ' jobStartTimestamp(1:8) ' '
+                   jobStartTimestamp(9:6)
+           display 'Job ended   : ' jobEndTimestamp(1:8) ' '
+                   jobEndTimestamp(9:6)
+           display 'Elapsed time: ' elapsedHours 'h '
+                   elapsedMinutes 'm ' elapsedSecs 's'
+           string 'ReadCSV elapsed time ' elapsedHours 'h '
+                  elapsedMinutes 'm ' elapsedSecs 's'
+               into logMessage
+           end-string
+           call 'MsgLog' using logMessage.
+
+       write-age-summary.
+           open output ageSummaryFile
+           if ageSummaryFileStatus = '00'
+               move 'AgeBracket,Count' to ageSummaryLine
+               write ageSummaryFileRecord from ageSummaryLine
+               string 'Under18,' ageBracketUnder18
+                   delimited by size into ageSummaryLine
+               end-string
+               write ageSummaryFileRecord from ageSummaryLine
+               string '18to64,' ageBracket18to64
+                   delimited by size into ageSummaryLine
+               end-string
+               write ageSummaryFileRecord from ageSummaryLine
+               string '65plus,' ageBracket65plus
+                   delimited by size into ageSummaryLine
+               end-string
+               write ageSummaryFileRecord from ageSummaryLine
+               close ageSummaryFile
+           end-if.
+
+       tally-age-bracket.
+           evaluate true
+               when fileAge < 18
+                   add 1 to ageBracketUnder18
+               when fileAge <= 64
+                   add 1 to ageBracket18to64
+               when other
+                   add 1 to ageBracket65plus
+           end-evaluate.
 
        process-record.
-           unstring inputFileRecord delimited by fieldDelimiter
-           into fileID, fileName, fileAge
-           on overflow
+           perform split-csv-line
+
+           if csvLineOverflowed
                display 'Error: Record too long or too many fields'
-           end-unstring
+               move spaces to fileID
+               move spaces to fileName
+               move spaces to ageText
+               move sourceFileName to fileSource
+               add 1 to recordsRead
+               move 'FIELD OVERFLOW' to rejectReason
+               perform write-reject-record
+               exit paragraph
+           end-if
+
+           evaluate function trim(csvField(1))
+               when 'H'
+                   set headerRowHandled to true
+                   add 1 to headerRowsSkipped
+                   display 'Header row detected and skipped'
+               when 'T'
+                   perform check-trailer-record
+               when 'TRAILER'
+                   perform check-trailer-record
+               when 'D'
+                   move csvField(2) to fileID
+                   move csvField(3) to fileName
+                   move csvField(4) to ageText
+                   move sourceFileName to fileSource
+                   perform process-detail-fields
+               when other
+                   if headerRowPending
+                       set headerRowHandled to true
+                       if function trim(csvField(3)) is not numeric
+                           add 1 to headerRowsSkipped
+                           display 'Header row detected and skipped'
+                           exit paragraph
+                       end-if
+                   end-if
+                   move csvField(1) to fileID
+                   move csvField(2) to fileName
+                   move csvField(3) to ageText
+                   move sourceFileName to fileSource
+                   perform process-detail-fields
+           end-evaluate.
+
+       process-detail-fields.
+           add 1 to recordsRead
+
+           perform normalize-name
+
+           if function trim(ageText) is not numeric
+               move 'NON-NUMERIC AGE' to rejectReason
+               perform write-reject-record
+           else
+               move function numval(ageText) to ageValue
+               evaluate true
+                   when ageValue = 0
+                       move 'AGE UNKNOWN (00)' to rejectReason
+                       perform write-reject-record
+                   when ageValue > 99
+                       move 'AGE OUT OF RANGE' to rejectReason
+                       perform write-reject-record
+                   when other
+                       move ageValue to fileAge
+                       perform check-duplicate-id
+                       if isDuplicateID
+                           move 'DUPLICATE FILEID' to rejectReason
+                           perform write-reject-record
+                       else
+                           display 'ID: ' fileID
+                                   ', Name: ' fileName
+                                   ', Age: ' fileAge
+                           add 1 to recordsAccepted
+                           add fileAge to sumOfAges
+                           perform tally-age-bracket
+                           perform write-master-record
+                           if checkpointEnabled and sortDisabled
+                               perform maybe-write-checkpoint
+                           end-if
+                       end-if
+               end-evaluate
+           end-if.
+
+       normalize-name.
+           move function lower-case(fileName) to fileName
+           set nameAtWordStart to true
+           move function length(function trim(fileName trailing))
+               to nameLength
+           perform varying namePos from 1 by 1
+               until namePos > nameLength
+               move fileName(namePos:1) to nameChar
+               if nameChar = space
+                   set nameAtWordStart to true
+               else
+                   if nameAtWordStart
+                       move function upper-case(nameChar)
+                           to fileName(namePos:1)
+                       set nameInWord to true
+                   end-if
+               end-if
+           end-perform.
+
+       check-trailer-record.
+           set trailerFound to true
+           if function trim(csvField(2)) is numeric
+               move csvField(2) to trailerCountValue
+               add trailerCountValue to expectedRecordCount
+           else
+               display 'Warning: TRAILER record has non-numeric'
+                       ' count - ' csvField(2)
+           end-if.
+
+       check-duplicate-id.
+           set isNotDuplicateID to true
+           perform varying seenIDIndex from 1 by 1
+               until seenIDIndex > seenIDCount
+               if seenID(seenIDIndex) = fileID
+                   set isDuplicateID to true
+                   display 'Warning: Duplicate fileID detected - '
+                           fileID
+                   exit perform
+               end-if
+           end-perform
+           if isNotDuplicateID
+               if seenIDCount < 5000
+                   add 1 to seenIDCount
+                   move fileID to seenID(seenIDCount)
+               else
+                   if not seenIDTableFullWarned
+                       display 'Warning: duplicate-ID table full at '
+                               '5000 entries - duplicate detection no'
+                               ' longer covers IDs seen after this'
+                               ' point'
+                       set seenIDTableFullWarned to true
+                   end-if
+               end-if
+           end-if.
+
+       split-csv-line.
+           move spaces to csvFieldTable
+           move 1 to csvFieldIndex
+           move 0 to csvFieldPos
+           set csvNotInQuotes to true
+           move 'N' to csvOverflowSwitch
+           move function length(function trim(inputFileRecord trailing))
+               to csvLineLength
+
+           perform varying csvPos from 1 by 1
+               until csvPos > csvLineLength
+               move inputFileRecord(csvPos:1) to csvChar
+               evaluate true
+                   when csvChar = '"'
+                       if csvInQuotes
+                           set csvNotInQuotes to true
+                       else
+                           set csvInQuotes to true
+                       end-if
+                   when csvChar = fieldDelimiter and csvNotInQuotes
+                       if csvFieldIndex >= 10
+                           set csvLineOverflowed to true
+                       else
+                           add 1 to csvFieldIndex
+                           move 0 to csvFieldPos
+                       end-if
+                   when other
+                       if csvFieldPos >= 40
+                           set csvLineOverflowed to true
+                       else
+                           add 1 to csvFieldPos
+                           move csvChar
+                             to csvField(csvFieldIndex)(csvFieldPos:1)
+                       end-if
+               end-evaluate
+           end-perform.
+
+       maybe-write-checkpoint.
+           add 1 to checkpointRecordsSinceLast
+           if checkpointRecordsSinceLast >= checkpointInterval
+               move sourceFileName to checkpointRecSource
+               move fileID to checkpointRecID
+               open output checkpointFile
+               write checkpointFileRecord
+               close checkpointFile
+               move 0 to checkpointRecordsSinceLast
+               display 'Checkpoint written at fileID ' fileID
+           end-if.
+
+       write-reject-record.
+           move fileID to rejectFileID
+           move fileName to rejectFileName
+           move ageText to rejectRawAge
+           move fileSource to rejectSource
+           write rejectFileRecord
+           add 1 to recordsRejected.
 
-           inspect fileID replacing trailing spaces by low-values
-           inspect fileName replacing trailing spaces by low-values
-           display 'ID: ' fileID
-                   ', Name: ' fileName
-                   ', Age: ' fileAge.
+       write-master-record.
+           move fileID to masterFileID
+           move fileName to masterFileName
+           move fileAge to masterFileAge
+           move fileSource to masterFileSource
+           write masterFileRecord
+               invalid key
+                   rewrite masterFileRecord
+                       invalid key
+                           display 'Error: Unable to write master'
+                                   ' record for fileID - ' fileID
+                   end-rewrite
+           end-write.
