@@ -0,0 +1,119 @@
+       identification division.
+       program-id. WriteCSV.
+
+       environment division.
+       input-output section.
+       file-control.
+           select masterFile assign to dynamic masterFilePath
+               organization is indexed
+               access mode is sequential
+               record key is masterFileID
+               file status is masterFileStatus.
+           select outputFile assign to dynamic outputFileName
+               organization is line sequential
+               file status is outputFileStatus.
+
+       data division.
+       file section.
+       fd  masterFile.
+           copy memberrec
+               replacing ==MEMBER-RECORD== by ==masterFileRecord==
+                         ==MEMBER-ID==     by ==masterFileID==
+                         ==MEMBER-NAME==   by ==masterFileName==
+                         ==MEMBER-AGE==    by ==masterFileAge==
+                         ==MEMBER-SOURCE== by ==masterFileSource==.
+
+       fd  outputFile.
+       01  outputFileRecord pic X(100).
+
+       working-storage section.
+       01  masterFilePath  pic X(100) value 'master.dat'.
+       01  outputFileName  pic X(100) value 'export.csv'.
+       01  masterFileStatus pic XX.
+       01  outputFileStatus pic XX.
+       01  endOfFile       pic X value 'N'.
+           88 eof                value 'Y'.
+           88 notEof             value 'N'.
+       01  fieldDelimiter  pic X value ','.
+       01  recordsWritten  pic 9(6) value 0.
+       01  logMessage      pic X(200).
+       01  quotedNameField pic X(22).
+       01  nameDelimiterCount pic 9(2).
+
+       procedure division.
+       begin.
+           accept masterFilePath from environment 'WRITECSV_MASTER'
+               on exception
+                   continue
+           end-accept
+           accept outputFileName from environment 'WRITECSV_OUTPUT'
+               on exception
+                   continue
+           end-accept
+
+           open input masterFile
+           if masterFileStatus not = '00'
+               string 'Error: Unable to open ' masterFilePath
+                      ' - file status ' masterFileStatus
+                   into logMessage
+               end-string
+               call 'MsgLog' using logMessage
+               move 16 to return-code
+               stop run
+           end-if
+
+           open output outputFile
+           perform until eof
+               read masterFile next record
+                   at end
+                       set eof to true
+                   not at end
+                       perform write-csv-record
+               end-read
+           end-perform
+           close masterFile
+           close outputFile
+
+           string 'WriteCSV complete - records written: '
+                  recordsWritten
+               into logMessage
+           end-string
+           call 'MsgLog' using logMessage
+           stop run.
+
+       write-csv-record.
+           move spaces to outputFileRecord
+
+      *    A name containing the field delimiter is quoted on the
+      *    way out so ReadCSV's quote-aware split-csv-line can round
+      *    trip it back to the same value it was written from.
+           move 0 to nameDelimiterCount
+           inspect masterFileName
+               tallying nameDelimiterCount for all fieldDelimiter
+           if nameDelimiterCount > 0
+               move spaces to quotedNameField
+               string '"' delimited by size
+                      function trim(masterFileName) delimited by size
+                      '"' delimited by size
+                   into quotedNameField
+               end-string
+               string
+                   function trim(masterFileID) delimited by size
+                   fieldDelimiter delimited by size
+                   function trim(quotedNameField) delimited by size
+                   fieldDelimiter delimited by size
+                   masterFileAge delimited by size
+                   into outputFileRecord
+               end-string
+           else
+               string
+                   function trim(masterFileID) delimited by size
+                   fieldDelimiter delimited by size
+                   function trim(masterFileName) delimited by size
+                   fieldDelimiter delimited by size
+                   masterFileAge delimited by size
+                   into outputFileRecord
+               end-string
+           end-if
+           write outputFileRecord
+           add 1 to recordsWritten.
